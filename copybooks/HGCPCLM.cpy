@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------
+      *    HGCPCLM - CLAIM FROM-DATE CONVERSION WORK AREA
+      *    NORMALIZES THE PACKED/ZONED/BINARY CLAIM-FROM-DATE FIELDS
+      *    CARRIED ON THE CITY/CLAIM FEED INTO ONE EXTERNAL DATE.
+      *    CLM-FROM-DT-IND SAYS WHICH REPRESENTATION IS AUTHORITATIVE:
+      *      "1" = CLM-FROM-DT-PACKED     IS A PACKED YYDDD JULIAN DATE
+      *      "2" = CLM-FROM-DT-PACKED-ALT IS A PACKED YYDDD JULIAN DATE
+      *      OTHER (INCLUDING BLANK) = CLM-FROM-DT-CYMD IS A ZONED
+      *            CENTURY+YYMMDD DATE (CENTURY DIGIT INCLUDED)
+      *    FOR THE JULIAN REPRESENTATIONS, CLM-FROM-DT-CENT-BIN SUPPLIES
+      *    THE CENTURY (0 = 19XX, 1 = 20XX) SINCE YYDDD HAS NO ROOM FOR
+      *    ONE.
+      *----------------------------------------------------------------
+       01 HGCPCLM-CLAIM-DATE.
+           05 HGCPCLM-CYMD-CENTURY  PIC 9(1).
+           05 HGCPCLM-CYMD-YY       PIC 9(2).
+           05 HGCPCLM-CYMD-MM       PIC 9(2).
+           05 HGCPCLM-CYMD-DD       PIC 9(2).
+           05 HGCPCLM-CCYY          PIC 9(4).
+           05 HGCPCLM-DATE-VALID-SW PIC X(1).
+           05 CLM-FROM-DT-EXTERNAL  PIC X(10).
+           05 HGCPCLM-JULIAN-YY     PIC 9(2).
+           05 HGCPCLM-JULIAN-DDD    PIC 9(3).
+           05 HGCPCLM-LEAP-SW       PIC X(1).
