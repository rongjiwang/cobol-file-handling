@@ -0,0 +1,135 @@
+//CTYLOAD  JOB (ACCTNO),'CITY MASTER LOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY CITY MASTER LOAD                                     *
+//* STEP1 - PULL THE LATEST CITY FEED GENERATION AND SORT IT     *
+//*         INTO CITYKEY SEQUENCE AHEAD OF THE LOAD STEP.        *
+//* STEP2 - SPLIT OFF ANY REPEATED CITYKEY AHEAD OF THE KSDS     *
+//*         BUILD - ONCE PROD.CITY.MASTER IS A REAL VSAM KSDS    *
+//*         KEYED ON CITYKEY IT CANNOT PHYSICALLY HOLD A         *
+//*         DUPLICATE KEY, SO DUPLICATES HAVE TO BE CAUGHT HERE, *
+//*         NOT BY READ-FILE-LOCAL READING THE BUILT MASTER.     *
+//* STEP3 - DEFINE/LOAD THE VSAM KSDS FROM THE DEDUPED EXTRACT   *
+//*         SO INFILE (ORGANIZATION IS INDEXED) OPENS AGAINST A  *
+//*         REAL KEYED CLUSTER, NOT A FLAT SORT OUTPUT.          *
+//* STEP4 - RUN READ-FILE-LOCAL (PGM=READFILE) AGAINST THE        *
+//*         KSDS, BUILDING THE EXTRACT/SUSPENSE/LOOKUP/CONTROL/  *
+//*         CHECKPOINT/AUDIT OUTPUT VIA DD NAMES.                *
+//* STEP5 - OPTIONAL TRANSACTION MAINTENANCE RUN (CITYMODE=MAINT) *
+//*         APPLYING ADD/CHANGE/DELETE TRANSACTIONS DIRECTLY     *
+//*         AGAINST THE SAME KSDS INSTEAD OF RELOADING THE FEED. *
+//*--------------------------------------------------------------*
+//SORTSTP  EXEC PGM=SORT
+//SORTIN   DD DSN=PROD.CITY.FEED.GDG(0),DISP=SHR
+//SORTOUT  DD DSN=&&CITYSRT,
+//            DISP=(NEW,PASS,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  SORT FIELDS=(1,5,CH,A)
+/*
+//*
+//DUPCHK   EXEC PGM=ICETOOL
+//TOOLIN   DD *
+  SELECT FROM(IN) TO(FIRST) ON(1,5,CH) FIRST
+  SELECT FROM(IN) TO(DUPS) ON(1,5,CH) ALLDUPS
+/*
+//IN       DD DSN=&&CITYSRT,DISP=(OLD,PASS)
+//FIRST    DD DSN=&&CITYFST,
+//            DISP=(NEW,PASS,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//DUPS     DD DSN=PROD.CITY.DUPKEY.RPT,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//TOOLMSG  DD SYSOUT=*
+//DFSMSG   DD SYSOUT=*
+//*
+//BLDSTP   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.CITY.MASTER CLUSTER PURGE
+  SET MAXCC=0
+  DEFINE CLUSTER (NAME(PROD.CITY.MASTER)          -
+         INDEXED                                   -
+         KEYS(5,0)                                 -
+         RECORDSIZE(44,44)                         -
+         CYLINDERS(10,5)                           -
+         FREESPACE(10,10) )                        -
+         DATA (NAME(PROD.CITY.MASTER.DATA))        -
+         INDEX(NAME(PROD.CITY.MASTER.INDEX))
+  REPRO INFILE(CITYFST) OUTFILE(CITYMAST)
+/*
+//CITYFST  DD DSN=&&CITYFST,DISP=(OLD,DELETE)
+//CITYMAST DD DSN=PROD.CITY.MASTER,DISP=OLD
+//*
+//LOADSTP  EXEC PGM=READFILE
+//STEPLIB  DD DSN=PROD.CITY.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.CITY.MASTER,DISP=OLD,
+//            AMP=('BUFND=4,BUFNI=4')
+//OUTFILE  DD DSN=PROD.CITY.EXTRACT,
+//            DISP=(NEW,CATLG,KEEP),
+//            SPACE=(CYL,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CITYSUSP DD DSN=PROD.CITY.SUSPENSE,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=92,BLKSIZE=0)
+//CITYLOOK DD DSN=PROD.CITY.LOOKUP.REQUEST,DISP=SHR
+//CITYLKRP DD DSN=PROD.CITY.LOOKUP.REPORT,
+//            DISP=(NEW,CATLG,KEEP),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CITYCTL  DD DSN=PROD.CITY.CTLRPT,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CITYCKPT DD DSN=PROD.CITY.CHECKPOINT,DISP=SHR
+//CITYPRIR DD DSN=PROD.CITY.PRIOR.SNAPSHOT,DISP=SHR
+//CITYAUD  DD DSN=PROD.CITY.AUDIT.TRAIL,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* CHKTRAN - CHECK WHETHER PROD.CITY.TRANS IS ACTUALLY STAGED.   *
+//*         COND=(0,NE) ON MAINTSTP ONLY LOOKS AT PRIOR STEPS'    *
+//*         RETURN CODES, NOT AT WHETHER THE TRANSACTION FILE     *
+//*         EXISTS - LISTCAT SETS RC=0 IF IT IS CATALOGED AND A   *
+//*         NONZERO RC (NOT FOUND) OTHERWISE, SO MAINTSTP CAN     *
+//*         SKIP CLEANLY ON A NORMAL NIGHT WITH NOTHING STAGED.   *
+//*--------------------------------------------------------------*
+//CHKTRAN  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES(PROD.CITY.TRANS)
+/*
+//*--------------------------------------------------------------*
+//* OPTIONAL - RUN ONLY WHEN A TRANSACTION FILE IS STAGED. LE     *
+//* READS CITYMODE FROM STDENV AT STARTUP (GETENV), SWITCHING    *
+//* READ-FILE-LOCAL INTO MAINTENANCE MODE INSTEAD OF A FULL LOAD. *
+//*--------------------------------------------------------------*
+//MAINTSTP EXEC PGM=READFILE,COND=(0,NE,CHKTRAN)
+//STEPLIB  DD DSN=PROD.CITY.LOADLIB,DISP=SHR
+//STDENV   DD *
+CITYMODE=MAINT
+/*
+//INFILE   DD DSN=PROD.CITY.MASTER,DISP=OLD,
+//            AMP=('BUFND=4,BUFNI=4')
+//CITYTRAN DD DSN=PROD.CITY.TRANS,DISP=SHR
+//CITYCTL  DD DSN=PROD.CITY.MAINT.CTLRPT,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CITYSUSP DD DSN=PROD.CITY.SUSPENSE,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(CYL,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=92,BLKSIZE=0)
+//CITYAUD  DD DSN=PROD.CITY.AUDIT.TRAIL,
+//            DISP=(MOD,CATLG,KEEP),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
