@@ -3,10 +3,35 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO "read_input.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTFILE ASSIGN TO "write_output.txt"
+      *    ASSIGN-NAMES BELOW ARE DD NAMES, NOT LITERAL PATHS - SEE
+      *    THE DD STATEMENTS OF THE SAME NAME IN jcl/CTYLOAD.jcl.
+           SELECT INFILE ASSIGN TO INFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CITYKEY
+               FILE STATUS IS WS-INFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO OUTFILE
               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CITYSUSP ASSIGN TO CITYSUSP
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CITYLOOKUP ASSIGN TO CITYLOOK
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LOOKUP-STATUS.
+           SELECT CITYLKRPT ASSIGN TO CITYLKRP
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CITYCTL ASSIGN TO CITYCTL
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CITYCKPT ASSIGN TO CITYCKPT
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CITYPRIR ASSIGN TO CITYPRIR
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PRIOR-STATUS.
+           SELECT CITYAUD ASSIGN TO CITYAUD
+              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CITYTRAN ASSIGN TO CITYTRAN
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TRAN-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD INFILE.
@@ -16,11 +41,11 @@
            05 CITYNAME PIC A(12).
            05 CITYTYPE PIC A(5).
            05 CITYCODE PIC 9(6).
-           05 FAKE-CLM-FROM-DT-X           PIC X(1).
-           05 FAKE-CLM-FROM-DT             PIC S9(5) COMP-3.
-           05 FAKE-CLM-FROM-DT-1           PIC S9(5) COMP-3.
-           05 FAKE-CLM-FROM-INT            PIC 9(7).
-           05 FAKE-CLM-FROM-BINARY         PIC 9 COMP.
+           05 CLM-FROM-DT-IND              PIC X(1).
+           05 CLM-FROM-DT-PACKED           PIC S9(5) COMP-3.
+           05 CLM-FROM-DT-PACKED-ALT       PIC S9(5) COMP-3.
+           05 CLM-FROM-DT-CYMD             PIC 9(7).
+           05 CLM-FROM-DT-CENT-BIN         PIC 9 COMP.
 
        FD OUTFILE.
 
@@ -29,22 +54,190 @@
            05 CITYNAME-OUTPUT PIC A(12).
            05 CITYTYPE-OUTPUT PIC A(5).
            05 CITYCODE-OUTPUT PIC 9(6).
-           05 FAKE-CLM-FROM-DT-X-OUTPUT           PIC X(1).
-           05 FAKE-CLM-FROM-DT-OUTPUT             PIC S9(5) COMP-3.
-           05 FAKE-CLM-FROM-DT-1-OUTPUT           PIC S9(5) COMP-3.
-           05 FAKE-CLM-FROM-INT-OUTPUT            PIC 9(7).
-           05 FAKE-CLM-FROM-BINARY-OUT            PIC 9 COMP.
+           05 CLM-FROM-DT-IND-OUTPUT             PIC X(1).
+           05 CLM-FROM-DT-PACKED-OUTPUT          PIC S9(5) COMP-3.
+           05 CLM-FROM-DT-PACKED-ALT-OUTPUT       PIC S9(5) COMP-3.
+           05 CLM-FROM-DT-CYMD-OUTPUT            PIC 9(7).
+           05 CLM-FROM-DT-CENT-BIN-OUTPUT        PIC 9 COMP.
+           05 CLM-FROM-DT-EXTERNAL-OUTPUT        PIC X(10).
+
+       FD CITYSUSP.
+
+       01 SUSPRECORD.
+           05 CITYKEY-SUSP     PIC A(5).
+           05 CITYNAME-SUSP    PIC A(12).
+           05 CITYTYPE-SUSP    PIC A(5).
+           05 CITYCODE-SUSP    PIC X(6).
+           05 SUSP-REASON-CODE PIC X(4).
+           05 SUSP-REASON-TEXT PIC X(60).
+
+       FD CITYLOOKUP.
+
+       01 LOOKUPRECORD.
+           05 LOOKUP-CITYKEY PIC A(5).
+
+       FD CITYLKRPT.
+
+       01 LKRPTRECORD.
+           05 LKRPT-CITYKEY    PIC A(5).
+           05 LKRPT-STATUS     PIC X(9).
+           05 LKRPT-CITYNAME   PIC A(12).
+           05 LKRPT-CITYTYPE   PIC A(5).
+           05 LKRPT-CITYCODE   PIC 9(6).
+
+       FD CITYCTL.
+
+       01 CTLRECORD PIC X(80).
+
+       FD CITYCKPT.
+
+       01 CKPTRECORD.
+           05 CKPT-LAST-KEY      PIC A(5).
+           05 CKPT-REC-COUNTER   PIC 9(7).
+           05 CKPT-REC-WRITTEN   PIC 9(7).
+           05 CKPT-REC-REJECTED  PIC 9(7).
+           05 CKPT-REC-DUPLICATE PIC 9(7).
+           05 CKPT-REC-ADD       PIC 9(7).
+           05 CKPT-REC-CHANGE    PIC 9(7).
+           05 CKPT-REC-DELETE    PIC 9(7).
+
+       FD CITYPRIR.
+
+       01 PRIORRECORD.
+           05 PRIOR-CITYKEY  PIC A(5).
+           05 PRIOR-CITYNAME PIC A(12).
+           05 PRIOR-CITYTYPE PIC A(5).
+           05 PRIOR-CITYCODE PIC 9(6).
+           05 PRIOR-CLM-FROM-DT-IND        PIC X(1).
+           05 PRIOR-CLM-FROM-DT-PACKED     PIC S9(5) COMP-3.
+           05 PRIOR-CLM-FROM-DT-PACKED-ALT PIC S9(5) COMP-3.
+           05 PRIOR-CLM-FROM-DT-CYMD       PIC 9(7).
+           05 PRIOR-CLM-FROM-DT-CENT-BIN   PIC 9 COMP.
+           05 PRIOR-CLM-FROM-DT-EXTERNAL   PIC X(10).
+
+       FD CITYAUD.
+
+       01 AUDRECORD.
+           05 AUD-ACTION       PIC X(6).
+           05 AUD-CITYKEY      PIC A(5).
+           05 AUD-OLD-NAME     PIC A(12).
+           05 AUD-OLD-TYPE     PIC A(5).
+           05 AUD-OLD-CODE     PIC 9(6).
+           05 AUD-OLD-CLM-DATE PIC X(10).
+           05 AUD-NEW-NAME     PIC A(12).
+           05 AUD-NEW-TYPE     PIC A(5).
+           05 AUD-NEW-CODE     PIC 9(6).
+           05 AUD-NEW-CLM-DATE PIC X(10).
 
+       FD CITYTRAN.
+
+      *    TRANSACTION-DRIVEN MAINTENANCE INPUT - ONE ADD/CHANGE/
+      *    DELETE PER CITYKEY, APPLIED DIRECTLY AGAINST THE INDEXED
+      *    MASTER INSTEAD OF RE-SUPPLYING THE WHOLE CITY FEED.
+       01 TRANRECORD.
+           05 TRAN-ACTION-CODE PIC X(1).
+           05 TRAN-CITYKEY     PIC A(5).
+           05 TRAN-CITYNAME    PIC A(12).
+           05 TRAN-CITYTYPE    PIC A(5).
+           05 TRAN-CITYCODE    PIC 9(6).
 
        WORKING-STORAGE SECTION.
 
-    *>    COPY "HGCPCLM.cpy".
-       
+           COPY "HGCPCLM.cpy".
+
        01 SWITCHES.
-           05 EOF-SWITCH PIC X VALUE "N".
+           05 EOF-SWITCH        PIC X VALUE "N".
+           05 REC-VALID-SW      PIC X VALUE "Y".
+           05 LOOKUP-EOF-SWITCH PIC X VALUE "N".
+           05 WS-DEBUG-SWITCH   PIC X VALUE "N".
+
+       01 FILE-STATUS-FIELDS.
+           05 WS-INFILE-STATUS PIC X(2) VALUE "00".
+           05 WS-LOOKUP-STATUS PIC X(2) VALUE "00".
+           05 WS-CKPT-STATUS   PIC X(2) VALUE "00".
+           05 WS-PRIOR-STATUS  PIC X(2) VALUE "00".
+
+       01 AUDIT-FIELDS.
+           05 PRIOR-EOF-SWITCH   PIC X VALUE "N".
+           05 REC-ADD-COUNTER    PIC 9(7) VALUE 0.
+           05 REC-CHANGE-COUNTER PIC 9(7) VALUE 0.
+           05 REC-DELETE-COUNTER PIC 9(7) VALUE 0.
+
+       01 MAINTENANCE-FIELDS.
+           05 WS-RUN-MODE               PIC X(5) VALUE "LOAD".
+           05 WS-TRAN-STATUS            PIC X(2) VALUE "00".
+           05 TRAN-EOF-SWITCH           PIC X    VALUE "N".
+           05 REC-TRAN-APPLIED-COUNTER  PIC 9(7) VALUE 0.
+           05 REC-TRAN-REJECTED-COUNTER PIC 9(7) VALUE 0.
+
+      *    HOLDS THE PRE-CHANGE/PRE-DELETE FIELD VALUES LONG ENOUGH TO
+      *    WRITE THEM AS AUD-OLD-* - 430/440 OVERWRITE OR REMOVE THE
+      *    INFILE RECORD BEFORE THE AUDIT PARAGRAPH RUNS, SO THE OLD
+      *    VALUES HAVE TO BE CAPTURED SEPARATELY, UNLIKE THE LOAD-MODE
+      *    AUDIT TRAIL WHICH HAS CITYPRIR TO READ THEM BACK FROM.
+       01 MAINT-AUDIT-WORK.
+           05 WS-MAINT-OLD-NAME     PIC A(12).
+           05 WS-MAINT-OLD-TYPE     PIC A(5).
+           05 WS-MAINT-OLD-CODE     PIC 9(6).
+           05 WS-MAINT-OLD-CLM-DATE PIC X(10).
+
+       01 CHECKPOINT-FIELDS.
+           05 WS-RESUME-SW           PIC X    VALUE "N".
+           05 WS-HOLD-CKPT-KEY       PIC A(5) VALUE SPACES.
+           05 WS-HOLD-CKPT-COUNTER   PIC 9(7) VALUE 0.
+           05 WS-HOLD-CKPT-WRITTEN   PIC 9(7) VALUE 0.
+           05 WS-HOLD-CKPT-REJECTED  PIC 9(7) VALUE 0.
+           05 WS-HOLD-CKPT-DUPLICATE PIC 9(7) VALUE 0.
+           05 WS-HOLD-CKPT-ADD       PIC 9(7) VALUE 0.
+           05 WS-HOLD-CKPT-CHANGE    PIC 9(7) VALUE 0.
+           05 WS-HOLD-CKPT-DELETE    PIC 9(7) VALUE 0.
 
        01 COUNTERS.
-           05 REC-COUNTER PIC 9(3) VALUE 0.
+           05 REC-COUNTER         PIC 9(7) VALUE 0.
+           05 REC-REJECT-COUNTER  PIC 9(7) VALUE 0.
+           05 REC-WRITTEN-COUNTER PIC 9(7) VALUE 0.
+
+       01 VALID-CITYTYPES.
+           05 VALID-CITYTYPE-TBL PIC A(5) OCCURS 6 TIMES VALUES
+               "METRO" "URBAN" "RURAL" "SUBUR" "COAST" "UNINC".
+
+       01 CITYTYPE-COUNTERS.
+           05 WS-CITYTYPE-COUNT-TBL PIC 9(7) OCCURS 6 TIMES VALUE 0.
+
+       01 EDIT-WORK-FIELDS.
+           05 WS-CITYTYPE-IDX       PIC 9(2) VALUE 0.
+           05 WS-CITYTYPE-FOUND     PIC X    VALUE "N".
+           05 WS-CITYTYPE-MATCH-IDX PIC 9(2) VALUE 0.
+
+       01 DUPLICATE-CHECK-FIELDS.
+           05 WS-PREV-CITYKEY  PIC A(5)  VALUE SPACES.
+           05 WS-PREV-CITYNAME PIC A(12) VALUE SPACES.
+           05 WS-PREV-CITYTYPE PIC A(5)  VALUE SPACES.
+           05 REC-DUPLICATE-COUNTER PIC 9(7) VALUE 0.
+
+       01 WS-CYMD-WORK PIC 9(7) VALUE 0.
+
+      *    DAYS ELAPSED BEFORE THE 1ST OF EACH MONTH, USED TO RESOLVE
+      *    A JULIAN (YYDDD) CLAIM-FROM-DATE TO A CALENDAR MONTH/DAY.
+       01 WS-JULIAN-TABLES.
+           05 WS-JULIAN-DAYS-BEFORE PIC 9(3) OCCURS 12 TIMES VALUES
+               0 31 59 90 120 151 181 212 243 273 304 334.
+           05 WS-JULIAN-DAYS-BEFORE-LEAP PIC 9(3) OCCURS 12 TIMES
+               VALUES 0 31 60 91 121 152 182 213 244 274 305 335.
+           05 WS-JULIAN-MM-IDX PIC 9(2).
+
+       01 CONTROL-REPORT-FIELDS.
+           05 WS-RUN-DATE PIC 9(8).
+           05 WS-RUN-DATE-X REDEFINES WS-RUN-DATE.
+               10 WS-RUN-DATE-CCYY PIC 9(4).
+               10 WS-RUN-DATE-MM   PIC 9(2).
+               10 WS-RUN-DATE-DD   PIC 9(2).
+           05 WS-RUN-TIME PIC 9(8).
+           05 WS-RUN-TIME-X REDEFINES WS-RUN-TIME.
+               10 WS-RUN-TIME-HH PIC 9(2).
+               10 WS-RUN-TIME-MM PIC 9(2).
+               10 WS-RUN-TIME-SS PIC 9(2).
+               10 WS-RUN-TIME-TH PIC 9(2).
 
        01 W-STORE-PD PIC S9(5) COMP-3 VALUE -0. 
 
@@ -54,53 +247,860 @@
 
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 050-DETERMINE-RUN-MODE.
            PERFORM 100-INITIALIZE.
-           PERFORM 200-PROCESS-RECORDS
-               UNTIL EOF-SWITCH = "Y".
+           EVALUATE WS-RUN-MODE
+               WHEN "MAINT"
+                   PERFORM 400-APPLY-TRANSACTIONS
+                       UNTIL TRAN-EOF-SWITCH = "Y"
+               WHEN "LOOKUP"
+      *            LOOKUP-ONLY MODE SKIPS THE FULL 200-PROCESS-RECORDS
+      *            LOAD - THE WHOLE POINT IS A SINGLE-CITY LOOKUP
+      *            AGAINST THE KSDS WITHOUT A FULL SEQUENTIAL SCAN.
+                   PERFORM 250-LOOKUP-CITIES
+                       UNTIL LOOKUP-EOF-SWITCH = "Y"
+               WHEN OTHER
+                   PERFORM 200-PROCESS-RECORDS
+                       UNTIL EOF-SWITCH = "Y"
+                   PERFORM 250-LOOKUP-CITIES
+                       UNTIL LOOKUP-EOF-SWITCH = "Y"
+           END-EVALUATE.
            PERFORM 300-TERMINATE.
            STOP RUN.
 
+      *    OPS PICKS THE RUN MODE WITHOUT A RECOMPILE BY SETTING
+      *    CITYMODE IN THE JCL/SHELL ENVIRONMENT - MAINT APPLIES
+      *    STAGED TRANSACTIONS, LOOKUP RUNS A SINGLE-CITY LOOKUP
+      *    WITHOUT A FULL SEQUENTIAL LOAD, AND ANY OTHER VALUE (OR
+      *    NONE) RUNS THE NORMAL FULL CITY MASTER LOAD.
+       050-DETERMINE-RUN-MODE.
+           MOVE "LOAD" TO WS-RUN-MODE.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT "CITYMODE".
+           IF WS-RUN-MODE NOT = "MAINT" AND
+              WS-RUN-MODE NOT = "LOOKUP"
+               MOVE "LOAD" TO WS-RUN-MODE
+           END-IF.
+
        100-INITIALIZE.
-           OPEN INPUT INFILE
-                OUTPUT OUTFILE.
+           EVALUATE WS-RUN-MODE
+               WHEN "MAINT"
+                   PERFORM 102-INITIALIZE-MAINT
+               WHEN "LOOKUP"
+                   PERFORM 103-INITIALIZE-LOOKUP
+               WHEN OTHER
+                   PERFORM 101-INITIALIZE-LOAD
+           END-EVALUATE.
+
+      *    RESUME STATUS HAS TO BE KNOWN BEFORE OUTFILE/CITYSUSP/
+      *    CITYLKRPT/CITYCTL/CITYAUD ARE OPENED - OPENING THEM OUTPUT
+      *    UNCONDITIONALLY ON A RESTART WOULD TRUNCATE EVERYTHING
+      *    WRITTEN BEFORE THE ABEND, SO 110-DETERMINE-RESUME RUNS
+      *    FIRST AND THOSE FILES ARE OPENED EXTEND INSTEAD WHEN IT
+      *    FINDS A CHECKPOINT.
+       101-INITIALIZE-LOAD.
+           PERFORM 110-DETERMINE-RESUME.
+           OPEN INPUT INFILE.
+           IF WS-RESUME-SW = "Y"
+               OPEN EXTEND OUTFILE
+                           CITYSUSP
+                           CITYLKRPT
+                           CITYCTL
+                           CITYAUD
+               MOVE WS-HOLD-CKPT-KEY TO CITYKEY
+               START INFILE KEY IS GREATER THAN CITYKEY
+                   INVALID KEY
+                       MOVE "Y" TO EOF-SWITCH
+               END-START
+               DISPLAY "RESTARTING AFTER CHECKPOINT KEY >>> "
+                   WS-HOLD-CKPT-KEY
+           ELSE
+               OPEN OUTPUT OUTFILE
+                           CITYSUSP
+                           CITYLKRPT
+                           CITYCTL
+                           CITYAUD
+           END-IF.
+
+           OPEN INPUT CITYLOOKUP.
+           IF WS-LOOKUP-STATUS NOT = "00"
+               MOVE "Y" TO LOOKUP-EOF-SWITCH
+           END-IF.
+           OPEN INPUT CITYPRIR.
+           IF WS-PRIOR-STATUS NOT = "00"
+               MOVE "Y" TO PRIOR-EOF-SWITCH
+           ELSE
+               PERFORM 130-READ-PRIOR-RECORD
+               IF WS-RESUME-SW = "Y"
+                   PERFORM 135-FASTFORWARD-PRIOR-RECORD
+               END-IF
+           END-IF.
+           PERFORM 121-OPEN-CKPT-FOR-WRITE.
+
+      *    OPS CAN FLIP ON FULL PER-RECORD TRACING WITHOUT A RECOMPILE
+      *    BY SETTING CITYDEBUG=Y IN THE JCL/SHELL ENVIRONMENT.
+           ACCEPT WS-DEBUG-SWITCH FROM ENVIRONMENT "CITYDEBUG".
+           IF WS-DEBUG-SWITCH NOT = "Y"
+               MOVE "N" TO WS-DEBUG-SWITCH
+           END-IF.
+
+      *    MAINTENANCE MODE OPENS THE MASTER I-O SO ADD/CHANGE/DELETE
+      *    TRANSACTIONS CAN BE APPLIED DIRECTLY - NO FULL FEED NEEDED.
+      *    CITYSUSP/CITYAUD ARE THE SAME PERSISTENT (MOD/DISP=SHR)
+      *    DATASETS LOADSTP APPENDS TO - MAINTENANCE MODE HAS TO OPEN
+      *    THEM EXTEND TOO SO A REJECTED TRANSACTION STILL LANDS IN
+      *    SUSPENSE (NOT SILENTLY APPLIED) AND EVERY APPLIED ADD/
+      *    CHANGE/DELETE LEAVES THE SAME AUDIT TRAIL req008 BUILT FOR
+      *    THE LOAD PATH, INSTEAD OF BYPASSING BOTH.
+       102-INITIALIZE-MAINT.
+           OPEN I-O INFILE.
+           OPEN OUTPUT CITYCTL.
+           OPEN EXTEND CITYSUSP
+                       CITYAUD.
+           OPEN INPUT CITYTRAN.
+           IF WS-TRAN-STATUS NOT = "00"
+               MOVE "Y" TO TRAN-EOF-SWITCH
+           END-IF.
+
+      *    LOOKUP MODE OPENS ONLY WHAT 250-LOOKUP-CITIES NEEDS -
+      *    INFILE (INDEXED, READ BY KEY) AND THE LOOKUP REQUEST/
+      *    REPORT FILES - SO A SINGLE-CITY LOOKUP NEVER PAYS FOR A
+      *    FULL SEQUENTIAL LOAD OF THE CITY MASTER.
+       103-INITIALIZE-LOOKUP.
+           OPEN INPUT INFILE.
+           OPEN INPUT CITYLOOKUP.
+           IF WS-LOOKUP-STATUS NOT = "00"
+               MOVE "Y" TO LOOKUP-EOF-SWITCH
+           END-IF.
+           OPEN OUTPUT CITYLKRPT.
+
+       110-DETERMINE-RESUME.
+           OPEN INPUT CITYCKPT.
+           IF WS-CKPT-STATUS = "00"
+               PERFORM 125-READ-LAST-CHECKPOINT
+               CLOSE CITYCKPT
+               IF WS-HOLD-CKPT-KEY NOT = SPACES
+                   MOVE "Y" TO WS-RESUME-SW
+                   MOVE WS-HOLD-CKPT-COUNTER TO REC-COUNTER
+                   MOVE WS-HOLD-CKPT-WRITTEN TO REC-WRITTEN-COUNTER
+                   MOVE WS-HOLD-CKPT-REJECTED TO REC-REJECT-COUNTER
+                   MOVE WS-HOLD-CKPT-DUPLICATE TO REC-DUPLICATE-COUNTER
+                   MOVE WS-HOLD-CKPT-ADD TO REC-ADD-COUNTER
+                   MOVE WS-HOLD-CKPT-CHANGE TO REC-CHANGE-COUNTER
+                   MOVE WS-HOLD-CKPT-DELETE TO REC-DELETE-COUNTER
+               END-IF
+           END-IF.
+
+       121-OPEN-CKPT-FOR-WRITE.
+           IF WS-RESUME-SW = "Y"
+               OPEN EXTEND CITYCKPT
+           ELSE
+               OPEN OUTPUT CITYCKPT
+               CLOSE CITYCKPT
+               OPEN EXTEND CITYCKPT
+           END-IF.
+
+       125-READ-LAST-CHECKPOINT.
+           MOVE SPACES TO WS-HOLD-CKPT-KEY.
+           PERFORM UNTIL 1 = 2
+               READ CITYCKPT
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE CKPT-LAST-KEY TO WS-HOLD-CKPT-KEY
+                       MOVE CKPT-REC-COUNTER TO WS-HOLD-CKPT-COUNTER
+                       MOVE CKPT-REC-WRITTEN TO WS-HOLD-CKPT-WRITTEN
+                       MOVE CKPT-REC-REJECTED TO WS-HOLD-CKPT-REJECTED
+                       MOVE CKPT-REC-DUPLICATE TO WS-HOLD-CKPT-DUPLICATE
+                       MOVE CKPT-REC-ADD TO WS-HOLD-CKPT-ADD
+                       MOVE CKPT-REC-CHANGE TO WS-HOLD-CKPT-CHANGE
+                       MOVE CKPT-REC-DELETE TO WS-HOLD-CKPT-DELETE
+               END-READ
+           END-PERFORM.
+
+       130-READ-PRIOR-RECORD.
+           READ CITYPRIR
+               AT END
+                   MOVE "Y" TO PRIOR-EOF-SWITCH
+           END-READ.
+
+      *    ON A RESTART, CITYPRIR'S CURSOR HAS TO CATCH UP TO THE
+      *    CHECKPOINTED KEY TOO - OTHERWISE 226-AUDIT-COMPARE WOULD
+      *    RE-FLUSH PRIOR-RUN KEYS BELOW IT AS DELETES EVEN THOUGH
+      *    THEY WERE ALREADY RECONCILED BEFORE THE ABEND.
+       135-FASTFORWARD-PRIOR-RECORD.
+           PERFORM UNTIL PRIOR-EOF-SWITCH = "Y"
+                   OR PRIOR-CITYKEY > WS-HOLD-CKPT-KEY
+               PERFORM 130-READ-PRIOR-RECORD
+           END-PERFORM.
 
        200-PROCESS-RECORDS.
-           READ INFILE
+           READ INFILE NEXT RECORD
                AT END
                    MOVE "Y" TO EOF-SWITCH
                NOT AT END
-                   MOVE CITYKEY TO CITYKEY-OUTPUT
-                   MOVE CITYNAME TO CITYNAME-OUTPUT
-                   MOVE CITYTYPE TO CITYTYPE-OUTPUT
-                   MOVE CITYCODE TO CITYCODE-OUTPUT
-                   MOVE FAKE-CLM-FROM-DT-X TO FAKE-CLM-FROM-DT-X-OUTPUT
-                   MOVE FAKE-CLM-FROM-DT TO FAKE-CLM-FROM-DT-OUTPUT
-                   MOVE FAKE-CLM-FROM-DT-1 TO FAKE-CLM-FROM-DT-1-OUTPUT
-                   MOVE FAKE-CLM-FROM-INT TO FAKE-CLM-FROM-INT-OUTPUT
-                   MOVE FAKE-CLM-FROM-BINARY TO FAKE-CLM-FROM-BINARY-OUT
                    COMPUTE REC-COUNTER = REC-COUNTER + 1
+                   PERFORM 210-EDIT-RECORD
+                   IF REC-VALID-SW = "Y"
+                       PERFORM 220-BUILD-OUTPUT
+                   ELSE
+                       PERFORM 230-WRITE-SUSPENSE
+                   END-IF
+      *            CHECKPOINTED AFTER EVERY RECORD, NOT EVERY Nth ONE -
+      *            OUTFILE/CITYSUSP/CITYLKRPT/CITYAUD ARE EXTENDED ON
+      *            RESTART, SO THE CHECKPOINTED KEY HAS TO MATCH THE
+      *            LAST RECORD ACTUALLY APPENDED TO THOSE FILES EXACTLY,
+      *            OR A RESTART REPROCESSES (AND DUPLICATES) WHATEVER
+      *            WAS WRITTEN SINCE THE PRIOR INTERVAL CHECKPOINT.
+                   PERFORM 240-WRITE-CHECKPOINT
            END-READ.
-           
-           IF EOF-SWITCH = "N" THEN
+
+           IF EOF-SWITCH = "N" AND WS-DEBUG-SWITCH = "Y" THEN
                DISPLAY "KEY  >>>> " CITYKEY
                DISPLAY "NAME >>>> " CITYNAME
                DISPLAY "TYPE >>>> " CITYTYPE
                DISPLAY "CODE >>>> " CITYCODE
                DISPLAY "ALL >>>> " OUTRECORD
-               DISPLAY "FAKE-CLM-FROM-DT-X >>> " FAKE-CLM-FROM-DT-X
-               DISPLAY "FAKE-CLM-FROM-DT >>> " FAKE-CLM-FROM-DT
-               DISPLAY "FAKE-CLM-FROM-DT-1 >>> " FAKE-CLM-FROM-DT-1
-               DISPLAY "FAKE-CLM-FROM-INT >>> " FAKE-CLM-FROM-INT
-               DISPLAY "FAKE-CLM-FROM-BINARY >>> " FAKE-CLM-FROM-BINARY
+               DISPLAY "CLM-FROM-DT-IND >>> " CLM-FROM-DT-IND
+               DISPLAY "CLM-FROM-DT-PACKED >>> " CLM-FROM-DT-PACKED
+               DISPLAY "CLM-FROM-DT-PACKED-ALT >>> "
+                   CLM-FROM-DT-PACKED-ALT
+               DISPLAY "CLM-FROM-DT-CYMD >>> " CLM-FROM-DT-CYMD
+               DISPLAY "CLM-FROM-DT-CENT-BIN >>> " CLM-FROM-DT-CENT-BIN
+               DISPLAY "CLM-FROM-DT-EXTERNAL >>> " CLM-FROM-DT-EXTERNAL
+           END-IF.
+
+       210-EDIT-RECORD.
+           PERFORM 211-EDIT-BASIC-FIELDS.
 
-               WRITE OUTRECORD
+      *    JCL/CTYLOAD.jcl's DUPCHK STEP SPLITS REPEATED CITYKEYS OUT OF
+      *    THE FEED BEFORE THE KSDS BUILD, SINCE PROD.CITY.MASTER AS A
+      *    TRUE VSAM KSDS CANNOT PHYSICALLY STORE TWO RECORDS UNDER ONE
+      *    KEY - THAT IS THE PRIMARY DUPLICATE-KEY CONTROL FOR THE
+      *    PRODUCTION JOB STREAM. THIS CHECK STAYS AS A SECOND LINE OF
+      *    DEFENSE: IT STILL FIRES FOR ANY OTHER FEED OF INFILE THAT
+      *    DOESN'T GO THROUGH THAT BUILD STEP (AD HOC RUNS, A DIFFERENT
+      *    SITE'S JOB STREAM, OR THIS SANDBOX'S cobc BUILD, WHICH CANNOT
+      *    ACTUALLY ENFORCE ORGANIZATION INDEXED AT RUNTIME - SEE
+      *    IMPLEMENTATION_STATUS.md).
+           IF REC-VALID-SW = "Y" AND CITYKEY = WS-PREV-CITYKEY
+               PERFORM 216-FLAG-DUPLICATE-KEY
            END-IF.
 
+      *    ONLY CARRY A KEY/NAME/TYPE FORWARD AS "PREVIOUS" WHEN THE
+      *    RECORD ITSELF PASSED THE BASIC EDITS - A RECORD REJECTED
+      *    FOR SOME OTHER REASON (BLANK KEY, BAD CODE, BAD TYPE) NEVER
+      *    REACHES OUTFILE, SO IT MUST NOT MAKE THE NEXT RECORD WITH
+      *    THE SAME KEY LOOK LIKE A DUPLICATE OF SOMETHING THAT WAS
+      *    NEVER ACTUALLY WRITTEN.
+           IF REC-VALID-SW = "Y"
+               MOVE CITYKEY  TO WS-PREV-CITYKEY
+               MOVE CITYNAME TO WS-PREV-CITYNAME
+               MOVE CITYTYPE TO WS-PREV-CITYTYPE
+           END-IF.
+
+      *    SHARED BY THE SEQUENTIAL LOAD (210-EDIT-RECORD) AND BY
+      *    MAINTENANCE-MODE ADD/CHANGE TRANSACTIONS (420/430), WHICH
+      *    NEED THE SAME BLANK-KEY/NON-NUMERIC-CODE/UNKNOWN-TYPE EDITS
+      *    BUT NOT THE SEQUENTIAL-FEED DUPLICATE-KEY CHECK ABOVE.
+       211-EDIT-BASIC-FIELDS.
+           MOVE "Y" TO REC-VALID-SW.
+
+           IF CITYKEY = SPACES
+               MOVE "N" TO REC-VALID-SW
+               MOVE "E001" TO SUSP-REASON-CODE
+               MOVE "BLANK CITYKEY" TO SUSP-REASON-TEXT
+           END-IF.
+
+           IF REC-VALID-SW = "Y" AND CITYCODE NOT NUMERIC
+               MOVE "N" TO REC-VALID-SW
+               MOVE "E002" TO SUSP-REASON-CODE
+               MOVE "NON-NUMERIC CITYCODE" TO SUSP-REASON-TEXT
+           END-IF.
+
+           IF REC-VALID-SW = "Y"
+               PERFORM 215-VALIDATE-CITYTYPE
+               IF WS-CITYTYPE-FOUND = "N"
+                   MOVE "N" TO REC-VALID-SW
+                   MOVE "E003" TO SUSP-REASON-CODE
+                   MOVE "UNKNOWN CITYTYPE" TO SUSP-REASON-TEXT
+               END-IF
+           END-IF.
+
+       216-FLAG-DUPLICATE-KEY.
+           MOVE "N" TO REC-VALID-SW.
+           COMPUTE REC-DUPLICATE-COUNTER = REC-DUPLICATE-COUNTER + 1.
+           MOVE "E004" TO SUSP-REASON-CODE.
+           IF CITYNAME NOT = WS-PREV-CITYNAME
+               OR CITYTYPE NOT = WS-PREV-CITYTYPE
+               STRING "DUP CITYKEY, NAME/TYPE DISAGREE - PREV: "
+                   WS-PREV-CITYNAME "/" WS-PREV-CITYTYPE
+                   DELIMITED BY SIZE INTO SUSP-REASON-TEXT
+           ELSE
+               MOVE "DUPLICATE CITYKEY" TO SUSP-REASON-TEXT
+           END-IF.
+
+       215-VALIDATE-CITYTYPE.
+           MOVE "N" TO WS-CITYTYPE-FOUND.
+           PERFORM VARYING WS-CITYTYPE-IDX FROM 1 BY 1
+                   UNTIL WS-CITYTYPE-IDX > 6
+               IF CITYTYPE = VALID-CITYTYPE-TBL (WS-CITYTYPE-IDX)
+                   MOVE "Y" TO WS-CITYTYPE-FOUND
+                   MOVE WS-CITYTYPE-IDX TO WS-CITYTYPE-MATCH-IDX
+               END-IF
+           END-PERFORM.
+
+       220-BUILD-OUTPUT.
+           COMPUTE REC-WRITTEN-COUNTER = REC-WRITTEN-COUNTER + 1
+           COMPUTE WS-CITYTYPE-COUNT-TBL (WS-CITYTYPE-MATCH-IDX) =
+               WS-CITYTYPE-COUNT-TBL (WS-CITYTYPE-MATCH-IDX) + 1
+           PERFORM 225-CONVERT-CLAIM-DATE
+           MOVE CITYKEY TO CITYKEY-OUTPUT
+           MOVE CITYNAME TO CITYNAME-OUTPUT
+           MOVE CITYTYPE TO CITYTYPE-OUTPUT
+           MOVE CITYCODE TO CITYCODE-OUTPUT
+           MOVE CLM-FROM-DT-IND TO CLM-FROM-DT-IND-OUTPUT
+           MOVE CLM-FROM-DT-PACKED TO CLM-FROM-DT-PACKED-OUTPUT
+           MOVE CLM-FROM-DT-PACKED-ALT TO CLM-FROM-DT-PACKED-ALT-OUTPUT
+           MOVE CLM-FROM-DT-CYMD TO CLM-FROM-DT-CYMD-OUTPUT
+           MOVE CLM-FROM-DT-CENT-BIN TO CLM-FROM-DT-CENT-BIN-OUTPUT
+           MOVE CLM-FROM-DT-EXTERNAL TO CLM-FROM-DT-EXTERNAL-OUTPUT
+           PERFORM 226-AUDIT-COMPARE
+           WRITE OUTRECORD.
+
+      *    MATCH THIS NEW CITYKEY AGAINST THE PRIOR RUN'S SNAPSHOT,
+      *    WHICH IS IN THE SAME CITYKEY SEQUENCE AS THIS RUN'S OUTPUT.
+      *    ANY PRIOR KEY LOWER THAN THE CURRENT ONE NO LONGER EXISTS.
+       226-AUDIT-COMPARE.
+           PERFORM UNTIL PRIOR-EOF-SWITCH = "Y"
+                   OR PRIOR-CITYKEY NOT < CITYKEY-OUTPUT
+               PERFORM 227-AUDIT-RECORD-DELETE
+               PERFORM 130-READ-PRIOR-RECORD
+           END-PERFORM.
+
+           IF PRIOR-EOF-SWITCH = "N" AND PRIOR-CITYKEY = CITYKEY-OUTPUT
+               IF PRIOR-CITYNAME NOT = CITYNAME-OUTPUT
+                   OR PRIOR-CITYTYPE NOT = CITYTYPE-OUTPUT
+                   OR PRIOR-CITYCODE NOT = CITYCODE-OUTPUT
+                   OR PRIOR-CLM-FROM-DT-EXTERNAL
+                       NOT = CLM-FROM-DT-EXTERNAL-OUTPUT
+                   PERFORM 228-AUDIT-RECORD-CHANGE
+               END-IF
+               PERFORM 130-READ-PRIOR-RECORD
+           ELSE
+               PERFORM 229-AUDIT-RECORD-ADD
+           END-IF.
+
+       227-AUDIT-RECORD-DELETE.
+           COMPUTE REC-DELETE-COUNTER = REC-DELETE-COUNTER + 1
+           MOVE "DELETE" TO AUD-ACTION
+           MOVE PRIOR-CITYKEY TO AUD-CITYKEY
+           MOVE PRIOR-CITYNAME TO AUD-OLD-NAME
+           MOVE PRIOR-CITYTYPE TO AUD-OLD-TYPE
+           MOVE PRIOR-CITYCODE TO AUD-OLD-CODE
+           MOVE PRIOR-CLM-FROM-DT-EXTERNAL TO AUD-OLD-CLM-DATE
+           MOVE SPACES TO AUD-NEW-NAME AUD-NEW-TYPE AUD-NEW-CLM-DATE
+           MOVE 0 TO AUD-NEW-CODE
+           WRITE AUDRECORD.
+
+       228-AUDIT-RECORD-CHANGE.
+           COMPUTE REC-CHANGE-COUNTER = REC-CHANGE-COUNTER + 1
+           MOVE "CHANGE" TO AUD-ACTION
+           MOVE CITYKEY-OUTPUT TO AUD-CITYKEY
+           MOVE PRIOR-CITYNAME TO AUD-OLD-NAME
+           MOVE PRIOR-CITYTYPE TO AUD-OLD-TYPE
+           MOVE PRIOR-CITYCODE TO AUD-OLD-CODE
+           MOVE PRIOR-CLM-FROM-DT-EXTERNAL TO AUD-OLD-CLM-DATE
+           MOVE CITYNAME-OUTPUT TO AUD-NEW-NAME
+           MOVE CITYTYPE-OUTPUT TO AUD-NEW-TYPE
+           MOVE CITYCODE-OUTPUT TO AUD-NEW-CODE
+           MOVE CLM-FROM-DT-EXTERNAL-OUTPUT TO AUD-NEW-CLM-DATE
+           WRITE AUDRECORD.
+
+       229-AUDIT-RECORD-ADD.
+           COMPUTE REC-ADD-COUNTER = REC-ADD-COUNTER + 1
+           MOVE "ADD" TO AUD-ACTION
+           MOVE CITYKEY-OUTPUT TO AUD-CITYKEY
+           MOVE SPACES TO AUD-OLD-NAME AUD-OLD-TYPE AUD-OLD-CLM-DATE
+           MOVE 0 TO AUD-OLD-CODE
+           MOVE CITYNAME-OUTPUT TO AUD-NEW-NAME
+           MOVE CITYTYPE-OUTPUT TO AUD-NEW-TYPE
+           MOVE CITYCODE-OUTPUT TO AUD-NEW-CODE
+           MOVE CLM-FROM-DT-EXTERNAL-OUTPUT TO AUD-NEW-CLM-DATE
+           WRITE AUDRECORD.
+
+      *    CLM-FROM-DT-IND PICKS WHICH OF THE THREE RAW REPRESENTATIONS
+      *    IS AUTHORITATIVE FOR THIS RECORD - SEE HGCPCLM.cpy. ALL
+      *    THREE PATHS RESOLVE DOWN TO HGCPCLM-CCYY/-CYMD-MM/-CYMD-DD
+      *    SO THE VALIDATE-AND-STRING LOGIC BELOW IS SHARED.
+       225-CONVERT-CLAIM-DATE.
+           MOVE "Y" TO HGCPCLM-DATE-VALID-SW.
+           EVALUATE CLM-FROM-DT-IND
+               WHEN "1"
+                   PERFORM 225A-CONVERT-FROM-JULIAN-PACKED
+               WHEN "2"
+                   PERFORM 225B-CONVERT-FROM-JULIAN-PACKED-ALT
+               WHEN OTHER
+                   PERFORM 225C-CONVERT-FROM-CYMD
+           END-EVALUATE.
+
+           IF HGCPCLM-CYMD-MM < 1 OR HGCPCLM-CYMD-MM > 12
+               OR HGCPCLM-CYMD-DD < 1 OR HGCPCLM-CYMD-DD > 31
+               MOVE "N" TO HGCPCLM-DATE-VALID-SW
+           END-IF.
+
+           IF HGCPCLM-DATE-VALID-SW = "Y"
+               STRING HGCPCLM-CCYY "-" HGCPCLM-CYMD-MM "-"
+                   HGCPCLM-CYMD-DD
+                   DELIMITED BY SIZE INTO CLM-FROM-DT-EXTERNAL
+           ELSE
+               MOVE "INVALID-DT" TO CLM-FROM-DT-EXTERNAL
+           END-IF.
+
+      *    CLM-FROM-DT-CYMD CARRIES A CENTURY-PLUS-YYMMDD ZONED DATE
+      *    (CYYMMDD, C=0 FOR 19XX, C=1 FOR 20XX).
+       225C-CONVERT-FROM-CYMD.
+           MOVE CLM-FROM-DT-CYMD TO WS-CYMD-WORK.
+           DIVIDE WS-CYMD-WORK BY 1000000
+               GIVING HGCPCLM-CYMD-CENTURY
+               REMAINDER WS-CYMD-WORK.
+           DIVIDE WS-CYMD-WORK BY 10000
+               GIVING HGCPCLM-CYMD-YY
+               REMAINDER WS-CYMD-WORK.
+           DIVIDE WS-CYMD-WORK BY 100
+               GIVING HGCPCLM-CYMD-MM
+               REMAINDER HGCPCLM-CYMD-DD.
+           COMPUTE HGCPCLM-CCYY =
+               1900 + (HGCPCLM-CYMD-CENTURY * 100) + HGCPCLM-CYMD-YY.
+
+       225A-CONVERT-FROM-JULIAN-PACKED.
+           MOVE CLM-FROM-DT-PACKED TO WS-CYMD-WORK.
+           PERFORM 225D-RESOLVE-JULIAN.
+
+       225B-CONVERT-FROM-JULIAN-PACKED-ALT.
+           MOVE CLM-FROM-DT-PACKED-ALT TO WS-CYMD-WORK.
+           PERFORM 225D-RESOLVE-JULIAN.
+
+      *    PACKED/PACKED-ALT ARE A 5-DIGIT YYDDD JULIAN DATE - TWO
+      *    DIGIT YEAR-OF-CENTURY PLUS THREE DIGIT DAY-OF-YEAR.
+      *    CLM-FROM-DT-CENT-BIN SUPPLIES THE CENTURY SINCE YYDDD HAS
+      *    NO ROOM FOR ONE. DAY-OF-YEAR IS RESOLVED TO MONTH/DAY
+      *    AGAINST THE WS-JULIAN-DAYS-BEFORE(-LEAP) TABLES.
+       225D-RESOLVE-JULIAN.
+           DIVIDE WS-CYMD-WORK BY 1000
+               GIVING HGCPCLM-JULIAN-YY
+               REMAINDER HGCPCLM-JULIAN-DDD.
+           COMPUTE HGCPCLM-CCYY =
+               1900 + (CLM-FROM-DT-CENT-BIN * 100) + HGCPCLM-JULIAN-YY.
+
+           MOVE "N" TO HGCPCLM-LEAP-SW.
+           IF FUNCTION MOD (HGCPCLM-CCYY, 4) = 0
+               AND (FUNCTION MOD (HGCPCLM-CCYY, 100) NOT = 0
+                   OR FUNCTION MOD (HGCPCLM-CCYY, 400) = 0)
+               MOVE "Y" TO HGCPCLM-LEAP-SW
+           END-IF.
+
+           IF HGCPCLM-JULIAN-DDD < 1 OR HGCPCLM-JULIAN-DDD > 366
+               MOVE 0 TO HGCPCLM-CYMD-MM
+               MOVE 0 TO HGCPCLM-CYMD-DD
+           ELSE
+               MOVE 1 TO HGCPCLM-CYMD-MM
+               PERFORM VARYING WS-JULIAN-MM-IDX FROM 12 BY -1
+                       UNTIL WS-JULIAN-MM-IDX < 1
+                   IF (HGCPCLM-LEAP-SW = "Y"
+                           AND HGCPCLM-JULIAN-DDD >
+                               WS-JULIAN-DAYS-BEFORE-LEAP
+                                   (WS-JULIAN-MM-IDX))
+                       OR (HGCPCLM-LEAP-SW = "N"
+                           AND HGCPCLM-JULIAN-DDD >
+                               WS-JULIAN-DAYS-BEFORE (WS-JULIAN-MM-IDX))
+                       MOVE WS-JULIAN-MM-IDX TO HGCPCLM-CYMD-MM
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               IF HGCPCLM-LEAP-SW = "Y"
+                   COMPUTE HGCPCLM-CYMD-DD = HGCPCLM-JULIAN-DDD -
+                       WS-JULIAN-DAYS-BEFORE-LEAP (HGCPCLM-CYMD-MM)
+               ELSE
+                   COMPUTE HGCPCLM-CYMD-DD = HGCPCLM-JULIAN-DDD -
+                       WS-JULIAN-DAYS-BEFORE (HGCPCLM-CYMD-MM)
+               END-IF
+           END-IF.
+
+       230-WRITE-SUSPENSE.
+           COMPUTE REC-REJECT-COUNTER = REC-REJECT-COUNTER + 1
+           MOVE CITYKEY TO CITYKEY-SUSP
+           MOVE CITYNAME TO CITYNAME-SUSP
+           MOVE CITYTYPE TO CITYTYPE-SUSP
+           MOVE CITYCODE TO CITYCODE-SUSP
+           WRITE SUSPRECORD.
+
+      *    SAME CITYSUSP RECORD AS 230-WRITE-SUSPENSE, FOR A REJECTED
+      *    MAINTENANCE TRANSACTION INSTEAD OF A REJECTED LOAD RECORD -
+      *    KEPT SEPARATE SO THE LOAD-ONLY REC-REJECT-COUNTER ISN'T
+      *    BUMPED BY MAINTENANCE-MODE ACTIVITY (420/430 BUMP
+      *    REC-TRAN-REJECTED-COUNTER THEMSELVES INSTEAD).
+       212-WRITE-MAINT-SUSPENSE.
+           MOVE CITYKEY TO CITYKEY-SUSP
+           MOVE CITYNAME TO CITYNAME-SUSP
+           MOVE CITYTYPE TO CITYTYPE-SUSP
+           MOVE CITYCODE TO CITYCODE-SUSP
+           WRITE SUSPRECORD.
+
+       240-WRITE-CHECKPOINT.
+           MOVE CITYKEY TO CKPT-LAST-KEY
+           MOVE REC-COUNTER TO CKPT-REC-COUNTER
+           MOVE REC-WRITTEN-COUNTER TO CKPT-REC-WRITTEN
+           MOVE REC-REJECT-COUNTER TO CKPT-REC-REJECTED
+           MOVE REC-DUPLICATE-COUNTER TO CKPT-REC-DUPLICATE
+           MOVE REC-ADD-COUNTER TO CKPT-REC-ADD
+           MOVE REC-CHANGE-COUNTER TO CKPT-REC-CHANGE
+           MOVE REC-DELETE-COUNTER TO CKPT-REC-DELETE
+           WRITE CKPTRECORD.
+
+       250-LOOKUP-CITIES.
+           READ CITYLOOKUP
+               AT END
+                   MOVE "Y" TO LOOKUP-EOF-SWITCH
+               NOT AT END
+                   PERFORM 260-LOOKUP-ONE-CITY
+           END-READ.
+
+       260-LOOKUP-ONE-CITY.
+           MOVE LOOKUP-CITYKEY TO CITYKEY.
+           READ INFILE RECORD
+               KEY IS CITYKEY
+               INVALID KEY
+                   MOVE LOOKUP-CITYKEY TO LKRPT-CITYKEY
+                   MOVE "NOT FOUND" TO LKRPT-STATUS
+                   MOVE SPACES TO LKRPT-CITYNAME LKRPT-CITYTYPE
+                   MOVE 0 TO LKRPT-CITYCODE
+               NOT INVALID KEY
+                   MOVE CITYKEY TO LKRPT-CITYKEY
+                   MOVE "FOUND" TO LKRPT-STATUS
+                   MOVE CITYNAME TO LKRPT-CITYNAME
+                   MOVE CITYTYPE TO LKRPT-CITYTYPE
+                   MOVE CITYCODE TO LKRPT-CITYCODE
+           END-READ.
+           WRITE LKRPTRECORD.
+
+       400-APPLY-TRANSACTIONS.
+           READ CITYTRAN
+               AT END
+                   MOVE "Y" TO TRAN-EOF-SWITCH
+               NOT AT END
+                   PERFORM 410-APPLY-ONE-TRANSACTION
+           END-READ.
+
+       410-APPLY-ONE-TRANSACTION.
+           EVALUATE TRAN-ACTION-CODE
+               WHEN "A"
+                   PERFORM 420-APPLY-ADD
+               WHEN "C"
+                   PERFORM 430-APPLY-CHANGE
+               WHEN "D"
+                   PERFORM 440-APPLY-DELETE
+               WHEN OTHER
+                   COMPUTE REC-TRAN-REJECTED-COUNTER =
+                       REC-TRAN-REJECTED-COUNTER + 1
+                   DISPLAY "UNKNOWN TRAN ACTION CODE >>> "
+                       TRAN-ACTION-CODE " FOR KEY " TRAN-CITYKEY
+           END-EVALUATE.
+
+      *    ROUTED THROUGH 211-EDIT-BASIC-FIELDS (THE SAME BLANK-KEY/
+      *    NON-NUMERIC-CODE/UNKNOWN-TYPE EDITS THE LOAD PATH USES) SO
+      *    A TYPO'D AD HOC CORRECTION IS REJECTED TO CITYSUSP INSTEAD
+      *    OF LANDING ON THE KSDS UNCHECKED.
+       420-APPLY-ADD.
+      *    TRANRECORD CARRIES NO CLAIM-DATE FIELDS, SO THEY HAVE TO BE
+      *    INITIALIZED EXPLICITLY RATHER THAN LEFT HOLDING WHATEVER
+      *    WAS LAST IN THE FD's RECORD AREA (INCLUDING COMP-3 BYTES).
+           INITIALIZE INRECORD.
+           MOVE TRAN-CITYKEY  TO CITYKEY.
+           MOVE TRAN-CITYNAME TO CITYNAME.
+           MOVE TRAN-CITYTYPE TO CITYTYPE.
+           MOVE TRAN-CITYCODE TO CITYCODE.
+           PERFORM 211-EDIT-BASIC-FIELDS.
+           IF REC-VALID-SW = "N"
+               PERFORM 212-WRITE-MAINT-SUSPENSE
+               COMPUTE REC-TRAN-REJECTED-COUNTER =
+                   REC-TRAN-REJECTED-COUNTER + 1
+           ELSE
+               WRITE INRECORD
+                   INVALID KEY
+                       COMPUTE REC-TRAN-REJECTED-COUNTER =
+                           REC-TRAN-REJECTED-COUNTER + 1
+                       DISPLAY "ADD REJECTED, KEY ALREADY EXISTS >>> "
+                           TRAN-CITYKEY
+                   NOT INVALID KEY
+                       COMPUTE REC-TRAN-APPLIED-COUNTER =
+                           REC-TRAN-APPLIED-COUNTER + 1
+                       PERFORM 421-AUDIT-MAINT-ADD
+               END-WRITE
+           END-IF.
+
+       421-AUDIT-MAINT-ADD.
+           MOVE "ADD" TO AUD-ACTION.
+           MOVE CITYKEY TO AUD-CITYKEY.
+           MOVE SPACES TO AUD-OLD-NAME AUD-OLD-TYPE AUD-OLD-CLM-DATE.
+           MOVE 0 TO AUD-OLD-CODE.
+           MOVE CITYNAME TO AUD-NEW-NAME.
+           MOVE CITYTYPE TO AUD-NEW-TYPE.
+           MOVE CITYCODE TO AUD-NEW-CODE.
+           MOVE CLM-FROM-DT-EXTERNAL TO AUD-NEW-CLM-DATE.
+           WRITE AUDRECORD.
+
+       430-APPLY-CHANGE.
+           MOVE TRAN-CITYKEY TO CITYKEY.
+           READ INFILE RECORD
+               KEY IS CITYKEY
+               INVALID KEY
+                   COMPUTE REC-TRAN-REJECTED-COUNTER =
+                       REC-TRAN-REJECTED-COUNTER + 1
+                   DISPLAY "CHANGE REJECTED, KEY NOT FOUND >>> "
+                       TRAN-CITYKEY
+               NOT INVALID KEY
+      *            CAPTURE THE PRE-CHANGE VALUES BEFORE THEY ARE
+      *            OVERWRITTEN BELOW - NEEDED FOR THE AUDIT RECORD,
+      *            SINCE MAINTENANCE MODE HAS NO CITYPRIR SNAPSHOT TO
+      *            READ THEM BACK FROM THE WAY THE LOAD PATH DOES.
+                   MOVE CITYNAME TO WS-MAINT-OLD-NAME
+                   MOVE CITYTYPE TO WS-MAINT-OLD-TYPE
+                   MOVE CITYCODE TO WS-MAINT-OLD-CODE
+                   MOVE CLM-FROM-DT-EXTERNAL TO WS-MAINT-OLD-CLM-DATE
+                   MOVE TRAN-CITYNAME TO CITYNAME
+                   MOVE TRAN-CITYTYPE TO CITYTYPE
+                   MOVE TRAN-CITYCODE TO CITYCODE
+                   PERFORM 211-EDIT-BASIC-FIELDS
+                   IF REC-VALID-SW = "N"
+                       PERFORM 212-WRITE-MAINT-SUSPENSE
+                       COMPUTE REC-TRAN-REJECTED-COUNTER =
+                           REC-TRAN-REJECTED-COUNTER + 1
+                   ELSE
+                       REWRITE INRECORD
+                           INVALID KEY
+                               COMPUTE REC-TRAN-REJECTED-COUNTER =
+                                   REC-TRAN-REJECTED-COUNTER + 1
+                           NOT INVALID KEY
+                               COMPUTE REC-TRAN-APPLIED-COUNTER =
+                                   REC-TRAN-APPLIED-COUNTER + 1
+                               PERFORM 431-AUDIT-MAINT-CHANGE
+                       END-REWRITE
+                   END-IF
+           END-READ.
+
+       431-AUDIT-MAINT-CHANGE.
+           MOVE "CHANGE" TO AUD-ACTION.
+           MOVE CITYKEY TO AUD-CITYKEY.
+           MOVE WS-MAINT-OLD-NAME TO AUD-OLD-NAME.
+           MOVE WS-MAINT-OLD-TYPE TO AUD-OLD-TYPE.
+           MOVE WS-MAINT-OLD-CODE TO AUD-OLD-CODE.
+           MOVE WS-MAINT-OLD-CLM-DATE TO AUD-OLD-CLM-DATE.
+           MOVE CITYNAME TO AUD-NEW-NAME.
+           MOVE CITYTYPE TO AUD-NEW-TYPE.
+           MOVE CITYCODE TO AUD-NEW-CODE.
+           MOVE CLM-FROM-DT-EXTERNAL TO AUD-NEW-CLM-DATE.
+           WRITE AUDRECORD.
+
+       440-APPLY-DELETE.
+           MOVE TRAN-CITYKEY TO CITYKEY.
+           READ INFILE RECORD
+               KEY IS CITYKEY
+               INVALID KEY
+                   COMPUTE REC-TRAN-REJECTED-COUNTER =
+                       REC-TRAN-REJECTED-COUNTER + 1
+                   DISPLAY "DELETE REJECTED, KEY NOT FOUND >>> "
+                       TRAN-CITYKEY
+               NOT INVALID KEY
+                   MOVE CITYNAME TO WS-MAINT-OLD-NAME
+                   MOVE CITYTYPE TO WS-MAINT-OLD-TYPE
+                   MOVE CITYCODE TO WS-MAINT-OLD-CODE
+                   MOVE CLM-FROM-DT-EXTERNAL TO WS-MAINT-OLD-CLM-DATE
+                   DELETE INFILE RECORD
+                       INVALID KEY
+                           COMPUTE REC-TRAN-REJECTED-COUNTER =
+                               REC-TRAN-REJECTED-COUNTER + 1
+                       NOT INVALID KEY
+                           COMPUTE REC-TRAN-APPLIED-COUNTER =
+                               REC-TRAN-APPLIED-COUNTER + 1
+                           PERFORM 441-AUDIT-MAINT-DELETE
+                   END-DELETE
+           END-READ.
+
+       441-AUDIT-MAINT-DELETE.
+           MOVE "DELETE" TO AUD-ACTION.
+           MOVE TRAN-CITYKEY TO AUD-CITYKEY.
+           MOVE WS-MAINT-OLD-NAME TO AUD-OLD-NAME.
+           MOVE WS-MAINT-OLD-TYPE TO AUD-OLD-TYPE.
+           MOVE WS-MAINT-OLD-CODE TO AUD-OLD-CODE.
+           MOVE WS-MAINT-OLD-CLM-DATE TO AUD-OLD-CLM-DATE.
+           MOVE SPACES TO AUD-NEW-NAME AUD-NEW-TYPE AUD-NEW-CLM-DATE.
+           MOVE 0 TO AUD-NEW-CODE.
+           WRITE AUDRECORD.
+
        300-TERMINATE.
+           EVALUATE WS-RUN-MODE
+               WHEN "MAINT"
+                   PERFORM 301-TERMINATE-MAINT
+               WHEN "LOOKUP"
+                   PERFORM 303-TERMINATE-LOOKUP
+               WHEN OTHER
+                   PERFORM 302-TERMINATE-LOAD
+           END-EVALUATE.
+
+       303-TERMINATE-LOOKUP.
+           CLOSE INFILE
+                 CITYLOOKUP
+                 CITYLKRPT.
+
+       301-TERMINATE-MAINT.
+           DISPLAY "TRANSACTIONS APPLIED >>>> "
+               REC-TRAN-APPLIED-COUNTER.
+           DISPLAY "TRANSACTIONS REJECTED >>>> "
+               REC-TRAN-REJECTED-COUNTER.
+           PERFORM 311-WRITE-MAINT-CONTROL-REPORT.
+           CLOSE INFILE
+                 CITYTRAN
+                 CITYCTL
+                 CITYSUSP
+                 CITYAUD.
+
+       311-WRITE-MAINT-CONTROL-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "CITY MASTER MAINTENANCE - RUN CONTROL REPORT"
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "RUN DATE: " WS-RUN-DATE-CCYY "-" WS-RUN-DATE-MM
+               "-" WS-RUN-DATE-DD "   RUN TIME: " WS-RUN-TIME-HH
+               ":" WS-RUN-TIME-MM ":" WS-RUN-TIME-SS
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "TRANSACTIONS APPLIED:  " REC-TRAN-APPLIED-COUNTER
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "TRANSACTIONS REJECTED: " REC-TRAN-REJECTED-COUNTER
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+       302-TERMINATE-LOAD.
            DISPLAY "NUM OF RECS >>>> " REC-COUNTER.
+           DISPLAY "NUM WRITTEN >>>> " REC-WRITTEN-COUNTER.
+           DISPLAY "NUM REJECTED >>>> " REC-REJECT-COUNTER.
+           DISPLAY "NUM DUPLICATE KEYS >>>> " REC-DUPLICATE-COUNTER.
            DISPLAY "W-STORE-PD >>> " W-STORE-PD.
            DISPLAY "L-STORE-PD >>> " L-STORE-PD.
+           PERFORM 330-AUDIT-FLUSH-REMAINING-DELETES.
+           PERFORM 310-WRITE-CONTROL-REPORT.
            CLOSE INFILE
-                 OUTFILE.
+                 OUTFILE
+                 CITYSUSP
+                 CITYLKRPT
+                 CITYCTL
+                 CITYAUD.
+           IF WS-LOOKUP-STATUS = "00"
+               CLOSE CITYLOOKUP
+           END-IF.
+           IF WS-PRIOR-STATUS = "00"
+               CLOSE CITYPRIR
+           END-IF.
+           PERFORM 320-RESET-CHECKPOINT.
+           PERFORM 340-ROTATE-SNAPSHOT.
+
+       320-RESET-CHECKPOINT.
+      *    RUN COMPLETED NORMALLY - CLEAR THE CHECKPOINT FILE SO THE
+      *    NEXT RUN STARTS A FRESH LOAD INSTEAD OF A RESTART.
+           CLOSE CITYCKPT.
+           OPEN OUTPUT CITYCKPT.
+           CLOSE CITYCKPT.
+
+      *    ANY PRIOR-SNAPSHOT KEYS PAST THE LAST CITYKEY THIS RUN
+      *    WROTE ARE CITIES THAT DROPPED OUT OF THE FEED ENTIRELY.
+       330-AUDIT-FLUSH-REMAINING-DELETES.
+           PERFORM UNTIL PRIOR-EOF-SWITCH = "Y"
+               PERFORM 227-AUDIT-RECORD-DELETE
+               PERFORM 130-READ-PRIOR-RECORD
+           END-PERFORM.
+
+      *    THIS RUN'S OUTPUT BECOMES THE SNAPSHOT THE NEXT RUN DIFFS
+      *    AGAINST, SO CITYPRIR IS RE-WRITTEN FROM THE FRESH OUTFILE.
+       340-ROTATE-SNAPSHOT.
+           OPEN INPUT OUTFILE.
+           OPEN OUTPUT CITYPRIR.
+           PERFORM UNTIL 1 = 2
+               READ OUTFILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE OUTRECORD TO PRIORRECORD
+                       WRITE PRIORRECORD
+               END-READ
+           END-PERFORM.
+           CLOSE OUTFILE
+                 CITYPRIR.
+
+       310-WRITE-CONTROL-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "CITY MASTER LOAD - RUN CONTROL REPORT"
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "RUN DATE: " WS-RUN-DATE-CCYY "-" WS-RUN-DATE-MM
+               "-" WS-RUN-DATE-DD "   RUN TIME: " WS-RUN-TIME-HH
+               ":" WS-RUN-TIME-MM ":" WS-RUN-TIME-SS
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "RECORDS READ:     " REC-COUNTER
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "RECORDS WRITTEN:  " REC-WRITTEN-COUNTER
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "RECORDS REJECTED: " REC-REJECT-COUNTER
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "  OF WHICH DUPLICATE KEYS: " REC-DUPLICATE-COUNTER
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "AUDIT vs PRIOR RUN - ADDS: " REC-ADD-COUNTER
+               "  CHANGES: " REC-CHANGE-COUNTER
+               "  DELETES: " REC-DELETE-COUNTER
+               DELIMITED BY SIZE INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           MOVE SPACES TO CTLRECORD
+           STRING "BREAKDOWN BY CITYTYPE:" DELIMITED BY SIZE
+               INTO CTLRECORD
+           WRITE CTLRECORD.
+
+           PERFORM VARYING WS-CITYTYPE-IDX FROM 1 BY 1
+                   UNTIL WS-CITYTYPE-IDX > 6
+               MOVE SPACES TO CTLRECORD
+               STRING "  " VALID-CITYTYPE-TBL (WS-CITYTYPE-IDX)
+                   " : " WS-CITYTYPE-COUNT-TBL (WS-CITYTYPE-IDX)
+                   DELIMITED BY SIZE INTO CTLRECORD
+               WRITE CTLRECORD
+           END-PERFORM.
 
        END PROGRAM READ-FILE-LOCAL.
